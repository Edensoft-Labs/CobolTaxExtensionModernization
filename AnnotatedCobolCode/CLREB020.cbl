@@ -149,6 +149,70 @@
 00015      SELECT CARD-FILE ASSIGN TO UT-S-CARDS.
 00016      SELECT PRINT-FILE ASSIGN TO UT-S-PRINT.
 00017      SELECT FACTOR-FILE ASSIGN TO UT-S-FACTOR.
+      *----------------------------------------------------------------
+      * TOWNSHIP-FILE: Comma-delimited extract of the same validated
+      *   year/quad/factor data written to FACTOR-FILE, sized for
+      *   transmission straight to the township assessors' offices
+      *   instead of making them wait on the printed report. LINE
+      *   SEQUENTIAL so each record is a plain newline-terminated
+      *   text line any spreadsheet or mail step can read directly.
+      *----------------------------------------------------------------
+00017A     SELECT TOWNSHIP-FILE ASSIGN TO UT-S-TWNCSV
+00017B         ORGANIZATION IS LINE SEQUENTIAL.
+      *----------------------------------------------------------------
+      * REJECT-FILE: Machine-readable copy of every card that fails
+      *   validation in 020-MAIN-LINE, so a correction batch can be
+      *   rebuilt and resubmitted without re-keying cards off the
+      *   printed listing.
+      *----------------------------------------------------------------
+00018A     SELECT REJECT-FILE ASSIGN TO UT-S-REJECT.
+      *----------------------------------------------------------------
+      * RESTART-FILE: Optional one-record control card. When present,
+      *   it carries the year+quad key of the last card already
+      *   captured on FACTOR-FILE, so a rerun after a sequence abort
+      *   can skip straight past the cards already processed instead
+      *   of reprocessing the whole deck. SELECT OPTIONAL means the
+      *   OPEN succeeds even if the file does not exist -- the very
+      *   next READ simply goes AT END.
+      *----------------------------------------------------------------
+00018B     SELECT OPTIONAL RESTART-FILE ASSIGN TO UT-S-RESTRT.
+      *----------------------------------------------------------------
+      * PRIOR-FACTOR-FILE: Optional -- last year's FACTOR-FILE, fed
+      *   back in so this year's run can report how far each quad's
+      *   factor has moved. SELECT OPTIONAL so a first-year run, or a
+      *   run with no prior file supplied, simply finds nothing to
+      *   reconcile against.
+      *----------------------------------------------------------------
+00018C     SELECT OPTIONAL PRIOR-FACTOR-FILE ASSIGN TO UT-S-PRIORFT.
+      *----------------------------------------------------------------
+      * QUAD-PARM-FILE: Optional control file, one valid quad code
+      *   per 1-byte record. Read once at startup (015-LOAD-QUADS)
+      *   into QUAD-TABLE. If absent, QUAD-TABLE falls back to the
+      *   original '1' thru '4' codes, so a site that has never
+      *   supplied this file sees no change in behavior.
+      *----------------------------------------------------------------
+00018D     SELECT OPTIONAL QUAD-PARM-FILE ASSIGN TO UT-S-QUADPM.
+      *----------------------------------------------------------------
+      * RANGE-PARM-FILE: Optional control file, one quad + plausible
+      *   low/high factor range per record. Read once at startup
+      *   (025-LOAD-RANGES) into RANGE-TABLE. If absent, RANGE-TABLE
+      *   falls back to a default 0.5000-8.0000 range per quad.
+      *----------------------------------------------------------------
+00018X     SELECT OPTIONAL RANGE-PARM-FILE ASSIGN TO UT-S-RANGEP.
+      *----------------------------------------------------------------
+      * FACTOR-HISTORY-FILE: Cumulative, keyed record of every factor
+      *   this program has ever validated, across all runs. Unlike
+      *   FACTOR-FILE (rebuilt fresh each run), this file is opened
+      *   I-O and keeps accumulating year after year, so equalization
+      *   history can be looked up by year+quad without digging
+      *   through old FACTOR-FILE snapshots. SELECT OPTIONAL + OPEN
+      *   I-O means the very first run creates the file; later runs
+      *   open the existing one and add to it.
+      *----------------------------------------------------------------
+00018E     SELECT OPTIONAL FACTOR-HISTORY-FILE ASSIGN TO UT-S-FACTHS
+00018F         ORGANIZATION IS INDEXED
+00018G         ACCESS MODE IS DYNAMIC
+00018H         RECORD KEY IS FH-KEY.
 00018 *    SKIP3
       *
       *================================================================
@@ -234,8 +298,8 @@
       * REDEFINES: Overlays one data definition on top of another,
       *   sharing the same memory. Like a C union or reinterpret_cast.
       *   CD-FACTOR-RD REDEFINES CD-FACTOR means both names refer
-      *   to the same 5 bytes, but CD-FACTOR treats them as PIC X(5)
-      *   (alphanumeric) while CD-FACTOR-RD treats them as PIC 9V9999
+      *   to the same 6 bytes, but CD-FACTOR treats them as PIC X(6)
+      *   (alphanumeric) while CD-FACTOR-RD treats them as PIC 99V9999
       *   (numeric with implied decimal).
       *
       * FILLER: An unnamed field that occupies space but is never
@@ -253,10 +317,13 @@
       * Record layout (80 bytes):
       *   Bytes 1-2:  CD-YR      - Tax year (2-digit, e.g. "25")
       *   Byte  3:    CD-QUAD    - Assessment quadrant (1-4)
-      *   Bytes 4-8:  CD-FACTOR  - Equalization factor, 5 chars
-      *                            Interpreted as 9V9999 (implied
-      *                            decimal): "29744" = 2.9744
-      *   Bytes 9-80: CD-FILLER  - Unused (72 bytes of padding)
+      *   Bytes 4-9:  CD-FACTOR  - Equalization factor, 6 chars
+      *                            Interpreted as 99V9999 (implied
+      *                            decimal): "129744" = 12.9744.
+      *                            Widened from 5 chars (9V9999) so
+      *                            factors of 10.0000 and above no
+      *                            longer truncate.
+      *   Bytes 10-80: CD-FILLER - Unused (71 bytes of padding)
       *
       *   CARD (bytes 1-3) is the sequence key: year + quad.
       *   Records must be in ascending order by this 3-byte key.
@@ -278,37 +345,32 @@
       *           2-digit tax year, e.g. "25" for 2025.
       *           Stored as 2 ASCII/EBCDIC characters.
 00030          10 CD-QUAD        PIC X.
-      *           Assessment quadrant: '1', '2', '3', or '4'.
-      *           Cook County is divided into 4 quadrants for
-      *           property assessment purposes.
-00031            88 VALID-QUAD         VALUE '1' THRU '4'.
-      *           88-level condition (NOT a variable -- see above).
-      *           VALID-QUAD is a boolean test: it is TRUE when
-      *           CD-QUAD currently holds '1', '2', '3', or '4'.
-      *           You use it in IF statements like a boolean:
-      *             IF VALID-QUAD ...
-      *           which is shorthand for:
-      *             IF CD-QUAD >= '1' AND CD-QUAD <= '4' ...
+      *           Assessment quadrant. Historically '1', '2', '3', or
+      *           '4' (Cook County's four property-assessment
+      *           quadrants); the set of codes actually accepted is
+      *           no longer wired in here -- see QUAD-TABLE below and
+      *           022-CHECK-QUAD, which test CD-QUAD against whatever
+      *           codes QUAD-PARM-FILE supplied at startup.
 00032      05 CD-FACTOR.
-      *        The equalization factor as 5 alphanumeric characters.
+      *        The equalization factor as 6 alphanumeric characters.
       *        This is the "raw" view used for validation:
-      *        IF CD-FACTOR NUMERIC checks all 5 chars are digits.
-00033         10 CD-FT1      PIC X.
-      *          First digit (integer part), e.g. '2' in factor 2.9744
+      *        IF CD-FACTOR NUMERIC checks all 6 chars are digits.
+00033         10 CD-FT1      PIC X(2).
+      *          First two digits (integer part), e.g. '12' in 12.9744
 00034         10 CD-FT4      PIC X(4).
-      *          Last 4 digits (decimal part), e.g. "9744" in 2.9744
-00035      05 CD-FACTOR-RD REDEFINES CD-FACTOR PIC 9V9999.
-      *        Same 5 bytes as CD-FACTOR, but with numeric type and
-      *        an implied decimal point (V). "29744" is treated as
-      *        the numeric value 2.9744. The REDEFINES means this
+      *          Last 4 digits (decimal part), e.g. "9744" in 12.9744
+00035      05 CD-FACTOR-RD REDEFINES CD-FACTOR PIC 99V9999.
+      *        Same 6 bytes as CD-FACTOR, but with numeric type and
+      *        an implied decimal point (V). "129744" is treated as
+      *        the numeric value 12.9744. The REDEFINES means this
       *        occupies the SAME memory as CD-FACTOR -- it's a
       *        different interpretation of the same bytes.
       *        IMPORTANT: When CD-FACTOR-RD is MOVEd to another
-      *        PIC 9V9999 field, COBOL copies the raw characters
+      *        PIC 99V9999 field, COBOL copies the raw characters
       *        (both are DISPLAY numeric), not the numeric value.
       *        This is a character-level copy, not an arithmetic
       *        conversion.
-00036      05 CD-FILLER      PIC X(72).
+00036      05 CD-FILLER      PIC X(71).
       *        Unused padding. On real punch cards, these 72 columns
       *        would have been blank.
 00037 *SKIP1
@@ -346,9 +408,9 @@
       * Record layout (21 bytes, defined by copybook REBEQFRD01):
       *   Bytes 1-2:  FT-TAXYR   - Tax year (PIC 99, 2 numeric chars)
       *   Byte  3:    FT-QUAD    - Quadrant (PIC 9, 1 numeric char)
-      *   Bytes 4-8:  FT-EQFACT  - Factor (PIC 9V9999, 5 numeric
+      *   Bytes 4-9:  FT-EQFACT  - Factor (PIC 99V9999, 6 numeric
       *                             chars with implied decimal)
-      *   Bytes 9-21: FILLER     - 13 bytes of unused padding
+      *   Bytes 10-21: FILLER    - 12 bytes of unused padding
       *
       *   All fields are DISPLAY numeric (human-readable digit chars),
       *   not binary or packed. The file can be read as plain text.
@@ -360,11 +422,103 @@
 00050      LABEL RECORDS ARE STANDARD
 00051      DATA RECORD IS FACTOR-REC.
 00052  01  FACTOR-REC.
-00053      05  FT-TAXYR      PIC 99.
-00054      05  FT-QUAD       PIC 9.
-00055      05  FT-EQFACT     PIC 9V9999.
-00056      05  FILLER        PIC X(13).
+      *        Field layout comes from copybook REBEQFRD01 (see
+      *        Copybooks/REBEQFRD01.cpy).
+00052A     COPY REBEQFRD01.
 00057 *    SKIP2
+      *----------------------------------------------------------------
+      * TOWNSHIP-FILE: CSV extract, one line per validated card:
+      *   YR,QUAD,FACTOR (e.g. "25,1,12.9744"). Built up in
+      *   WORKING-STORAGE (TOWNSHIP-LINE) the same way PRINT-FILE's
+      *   detail lines are, then written FROM that record.
+      *----------------------------------------------------------------
+00052B FD  TOWNSHIP-FILE
+00052C     RECORD CONTAINS 12 CHARACTERS
+00052D     LABEL RECORDS ARE STANDARD
+00052E     DATA RECORD IS TOWNSHIP-REC.
+00052F 01  TOWNSHIP-REC          PIC X(12).
+00052G*    SKIP2
+      *----------------------------------------------------------------
+      * REJECT-FILE: Raw card images of every record that failed
+      *   edit in 020-MAIN-LINE. Same 80-byte layout as CARD-REC so
+      *   the rejects can be corrected and fed straight back into
+      *   CARD-FILE for a rerun, with no re-keying.
+      *----------------------------------------------------------------
+00057A FD  REJECT-FILE
+00057B     RECORD CONTAINS 80 CHARACTERS
+00057C     BLOCK CONTAINS 0 RECORDS
+00057D     LABEL RECORDS ARE STANDARD
+00057E     DATA RECORD IS REJECT-REC.
+00057F 01  REJECT-REC        PIC X(80).
+      *----------------------------------------------------------------
+      * RESTART-FILE: One 3-byte control record, same key layout as
+      *   CARD (year+quad): the key of the last card already
+      *   processed in a prior run.
+      *----------------------------------------------------------------
+00057G FD  RESTART-FILE
+00057H     RECORD CONTAINS 3 CHARACTERS
+00057I     BLOCK CONTAINS 0 RECORDS
+00057J     LABEL RECORDS ARE STANDARD
+00057K     DATA RECORD IS RESTART-REC.
+00057L 01  RESTART-REC       PIC X(3).
+      *----------------------------------------------------------------
+      * PRIOR-FACTOR-FILE: Last year's FACTOR-FILE, read back in for
+      *   reconciliation. Same 21-byte layout as FACTOR-REC, but kept
+      *   as its own independent 01-level here rather than sharing
+      *   REBEQFRD01 -- this compiler's COPY REPLACING does not reach
+      *   inside a hyphenated data name, so a second prefixed copy of
+      *   the same four fields is simpler than fighting it.
+      *----------------------------------------------------------------
+00057M FD  PRIOR-FACTOR-FILE
+00057N     RECORD CONTAINS 21 CHARACTERS
+00057O     BLOCK CONTAINS 0 RECORDS
+00057P     LABEL RECORDS ARE STANDARD
+00057Q     DATA RECORD IS PRIOR-FACTOR-REC.
+00057R 01  PRIOR-FACTOR-REC.
+00057S     05  PF-TAXYR      PIC 99.
+00057T     05  PF-QUAD       PIC 9.
+00057U     05  PF-EQFACT     PIC 99V9999.
+00057V     05  FILLER        PIC X(12).
+      *----------------------------------------------------------------
+      * QUAD-PARM-FILE: One valid quad code per record.
+      *----------------------------------------------------------------
+00057W FD  QUAD-PARM-FILE
+00057X     RECORD CONTAINS 1 CHARACTERS
+00057Y     BLOCK CONTAINS 0 RECORDS
+00057Z     LABEL RECORDS ARE STANDARD
+00058A     DATA RECORD IS QUAD-PARM-REC.
+00058B 01  QUAD-PARM-REC      PIC X.
+      *----------------------------------------------------------------
+      * RANGE-PARM-FILE: One quad + plausible low/high factor range
+      *   per 13-byte record (1 + 6 + 6).
+      *----------------------------------------------------------------
+00058C FD  RANGE-PARM-FILE
+00058D     RECORD CONTAINS 13 CHARACTERS
+00058E     BLOCK CONTAINS 0 RECORDS
+00058F     LABEL RECORDS ARE STANDARD
+00058G     DATA RECORD IS RANGE-PARM-REC.
+00058H 01  RANGE-PARM-REC.
+00058I     05  RP-QUAD        PIC X.
+00058J     05  RP-LOW         PIC 99V9999.
+00058K     05  RP-HIGH        PIC 99V9999.
+      *----------------------------------------------------------------
+      * FACTOR-HISTORY-FILE: Cumulative keyed history, one record per
+      *   year+quad ever validated. FH-KEY (year+quad) is the indexed
+      *   RECORD KEY, so a lookup doesn't have to scan the whole file.
+      *   Same field sizes as FACTOR-REC/PRIOR-FACTOR-REC; independent
+      *   01-level for the same REPLACING-limitation reason noted
+      *   above for PRIOR-FACTOR-REC.
+      *----------------------------------------------------------------
+00058L FD  FACTOR-HISTORY-FILE
+00058M     RECORD CONTAINS 21 CHARACTERS
+00058N     LABEL RECORDS ARE STANDARD
+00058O     DATA RECORD IS FACTOR-HISTORY-REC.
+00058P 01  FACTOR-HISTORY-REC.
+00058Q     05  FH-KEY.
+00058R         10  FH-TAXYR      PIC 99.
+00058S         10  FH-QUAD       PIC 9.
+00058T     05  FH-EQFACT         PIC 99V9999.
+00058U     05  FILLER            PIC X(12).
       *
       *================================================================
       * WORKING-STORAGE SECTION
@@ -417,6 +571,16 @@
       *    Error message constant. Moved into WK-MESG when a card
       *    fails validation. 11 characters exactly.
       *    In C: const char* err_mesg = "NOT NUMERIC";
+00062A 77  DUP-MESG          PIC X(14)      VALUE 'DUPLICATE CARD'.
+      *    Message constant for a card whose year+quad key matches
+      *    PREV-CARD exactly. Moved into WK-MESG instead of ERR-MESG
+      *    so the report line shows which check actually failed.
+00062B 77  WARN-MESG         PIC X(12)      VALUE 'CHECK FACTOR'.
+      *    Warning message constant for a card that passed edit but
+      *    whose factor falls outside RANGE-TABLE for its quad.
+      *    Moved into WK-MESG by 024-CHECK-RANGE; unlike ERR-MESG and
+      *    DUP-MESG, it never increments ERROR-CNT or routes the card
+      *    away from FACTOR-FILE -- it's a heads-up, not a rejection.
 00063  77  IN-CNT            PIC S999       VALUE +0       COMP-3.
       *    Count of valid input records read (incremented in 030).
 00064  77  OUT-CNT           PIC S999       VALUE +0       COMP-3.
@@ -435,6 +599,13 @@
       *    Usage: IF END-OF-CARD-FILE ...
       *    is shorthand for: IF CARD-EOF = 1 ...
       *    In C: if (card_eof == 1) ...
+00068A 77  DUP-CHECK         PIC X          VALUE SPACE.
+      *    Duplicate-key flag. Set to 'D' by 030-READ-CARD when the
+      *    current card's year+quad key equals PREV-CARD exactly.
+      *    Unlike SEQ-ERROR, this does NOT stop the run -- it only
+      *    routes the card to the error/reject path in 020-MAIN-LINE.
+      *    Reset to SPACE at the top of every call to 030-READ-CARD.
+00068B     88  DUP-ERROR                    VALUE 'D'.
 00069  77  SEQ-CHECK         PIC X.
       *    Sequence error flag. Set to 'E' on out-of-sequence cards.
       *    Note: Not initialized with a VALUE clause, so its initial
@@ -445,6 +616,18 @@
       *    when its parent field SEQ-CHECK contains 'E'.
       *    Usage: IF SEQ-ERROR ...
       *    is shorthand for: IF SEQ-CHECK = 'E' ...
+      *
+      *    -- Restart support: resume after a sequence abort --
+      *    RESTART-SWITCH/RESTART-ACTIVE and WK-RESTART-KEY let
+      *    030-READ-CARD fast-forward past cards already captured on
+      *    FACTOR-FILE in a prior, aborted run. RESTART-FILE is an
+      *    OPTIONAL one-record control file holding the year+quad key
+      *    of the last card successfully processed; when present,
+      *    every card AT OR BELOW that key is skipped without being
+      *    counted or rejected.
+00070A 77  RESTART-SWITCH    PIC X          VALUE 'N'.
+00070B     88  RESTART-ACTIVE               VALUE 'Y'.
+00070C 77  WK-RESTART-KEY    PIC X(3)       VALUE SPACES.
       *
       *----------------------------------------------------------------
       * WORK-AREA: Group item (struct) containing work fields used to
@@ -471,14 +654,16 @@
       *----------------------------------------------------------------
 00071  01  WORK-AREA.
 00072      05 WORK-FACTOR.
-      *       Formatted factor for display: "N.NNNN" (6 chars total).
+      *       Formatted factor for display: "NN.NNNN" (7 chars total).
       *       Built by copying CD-FT1 to WK-FACT1 and CD-FT4 to
       *       WK-FACT4. The embedded '.' literal provides the decimal
       *       point display character.
-      *       Example: factor 29744 -> WK-FACT1='2', '.', WK-FACT4=
-      *                "9744" -> WORK-FACTOR = "2.9744"
-00073         10 WK-FACT1    PIC X.
-      *          Integer part of factor (1 digit)
+      *       Example: factor 129744 -> WK-FACT1='12', '.', WK-FACT4=
+      *                "9744" -> WORK-FACTOR = "12.9744"
+00073         10 WK-FACT1    PIC X(2).
+      *          Integer part of factor (2 digits). Widened from 1
+      *          digit so factors of 10.0000 and above display and
+      *          print correctly instead of truncating.
 00074         10 FILLER      PIC X          VALUE '.'.
       *          Literal decimal point character (always '.')
 00075         10 WK-FACT4    PIC X(4).
@@ -545,8 +730,8 @@
 00097      05  WORK-LINE.
       *       Template for detail lines in the report.
       *       Layout: 52 spaces + year(2) + 8 spaces + quad(1) +
-      *               7 spaces + factor(6) + 5 spaces + message(11)
-      *       Total = 52+2+8+1+7+6+5+11 = 92 chars.
+      *               7 spaces + factor(7) + 5 spaces + message(14)
+      *       Total = 52+2+8+1+7+7+5+14 = 96 chars.
       *       Written to PRINT-REC (133 chars); COBOL space-pads
       *       the remaining 41 chars to 133 automatically.
       *
@@ -559,13 +744,152 @@
 00100          10 FILLER     PIC X(8)       VALUE SPACES.
 00101          10 WK-QUAD    PIC X.
 00102          10 FILLER     PIC X(7)       VALUE SPACES.
-00103          10 WK-FACT    PIC X(6).
-      *          Factor display field (6 chars): "N.NNNN"
+00103          10 WK-FACT    PIC X(7).
+      *          Factor display field (7 chars): "NN.NNNN". Widened
+      *          from 6 chars along with WORK-FACTOR above.
 00104          10 FILLER     PIC X(5)       VALUE SPACES.
-00105          10 WK-MESG    PIC X(11)      VALUE SPACES.
-      *          Error message field. Blank for valid cards,
-      *          "NOT NUMERIC" for invalid cards.
+00105          10 WK-MESG    PIC X(14)      VALUE SPACES.
+      *          Error/warning message field. Blank for clean cards;
+      *          holds ERR-MESG, DUP-MESG or WARN-MESG otherwise.
+      *          Widened from 11 to 14 characters to fit
+      *          "DUPLICATE CARD".
+      *    -- Reconciliation section templates (070-RECON-ROUTINE) --
+00105A     05  RECON-TTL-LINE.
+00105B         10  FILLER PIC X(51) VALUE SPACES.
+00105C         10  FILLER PIC X(25) VALUE 'FACTOR  RECONCILIATION'.
+00105E     05  RECON-TTL-LINE2.
+00105F         10  FILLER PIC X(52) VALUE SPACES.
+00105G         10  FILLER PIC X(22) VALUE 'YEAR QUAD  OLD   NEW'.
+00105H         10  FILLER PIC X(22) VALUE ' FACT  FACT   PCT CHG'.
+00105Z         10  FILLER PIC X(6)  VALUE '  FLAG'.
+00105I     05  RECON-LINE.
+00105J*        Detail line for one reconciled quad. Factors are moved
+00105K*        into numeric-edited fields so the decimal point prints
+00105L*        without the WK-FACT1/WK-FACT4 splitting technique used
+00105M*        for WORK-LINE above.
+00105N         10  FILLER    PIC X(52)      VALUE SPACES.
+00105O         10  RL-YR     PIC XX.
+00105P         10  FILLER    PIC X(6)       VALUE SPACES.
+00105Q         10  RL-QUAD   PIC X.
+00105R         10  FILLER    PIC X(6)       VALUE SPACES.
+00105S         10  RL-OLD-FACT   PIC 99.9999.
+00105T         10  FILLER    PIC X(4)       VALUE SPACES.
+00105U         10  RL-NEW-FACT   PIC 99.9999.
+00105V         10  FILLER    PIC X(4)       VALUE SPACES.
+00105W         10  RL-PCT    PIC +ZZ9.99.
+00105X         10  FILLER    PIC X(3)       VALUE SPACES.
+00105Y         10  RL-FLAG-TXT   PIC X(9).
+      *    -- Control-total trailer page templates (080-TRAILER) --
+00105a     05  TRL-TTL-LINE.
+00105b         10  FILLER PIC X(51) VALUE SPACES.
+00105c         10  FILLER PIC X(25) VALUE 'CONTROL  TOTALS'.
+00105d     05  TRL-IN-LINE.
+00105e         10  FILLER      PIC X(52) VALUE SPACES.
+00105f         10  FILLER      PIC X(22) VALUE 'INPUT RECORDS    . . .'.
+00105g         10  TRL-IN-CNT  PIC ZZZ9.
+00105h     05  TRL-OUT-LINE.
+00105i         10  FILLER      PIC X(52) VALUE SPACES.
+00105j         10  FILLER      PIC X(22) VALUE 'OUTPUT RECORDS   . . .'.
+00105k         10  TRL-OUT-CNT PIC ZZZ9.
+00105l     05  TRL-ERR-LINE.
+00105m         10  FILLER      PIC X(52) VALUE SPACES.
+00105n         10  FILLER      PIC X(22) VALUE 'ERROR RECORDS    . . .'.
+00105o         10  TRL-ERR-CNT PIC ZZZ9.
+00105p     05  TRL-PAGE-LINE.
+00105q         10  FILLER      PIC X(52) VALUE SPACES.
+00105r         10  FILLER      PIC X(22) VALUE 'REPORT PAGES     . . .'.
+00105s         10  TRL-PAGE-CNT PIC ZZZ9.
+      *----------------------------------------------------------------
+      * QUAD-TABLE: Valid quad codes, loaded once at startup
+      *   (015-LOAD-QUADS) from the optional QUAD-PARM-FILE. Looked
+      *   up by 022-CHECK-QUAD for every card in place of the old
+      *   hardcoded 88 VALID-QUAD VALUE '1' THRU '4'.
+      *----------------------------------------------------------------
+00105t 77  QUAD-CNT          PIC S999       VALUE +0       COMP-3.
+00105u     88  QUAD-TABLE-FULL              VALUE +9.
+00105v 77  QUAD-EOF-SW       PIC X          VALUE 'N'.
+00105w     88  QUAD-EOF                     VALUE 'Y'.
+00105x 77  QUAD-VALID-SW     PIC X          VALUE 'N'.
+00105y     88  QUAD-IS-VALID                VALUE 'Y'.
+00105z 01  QUAD-TABLE.
 00106 *SKIP2
+00106b     05  QUAD-ENTRY OCCURS 1 TO 9 TIMES
+00106c             DEPENDING ON QUAD-CNT
+00106d             INDEXED BY QUAD-IDX.
+00106e         10  QT-QUAD       PIC X.
+      *    -- Township CSV extract template (042-WRITE-TOWNSHIP) --
+00106f     05  TOWNSHIP-LINE.
+00106g         10  TL-YR       PIC XX.
+00106h         10  FILLER      PIC X VALUE ','.
+00106i         10  TL-QUAD     PIC X.
+00106j         10  FILLER      PIC X VALUE ','.
+00106k         10  TL-FACT     PIC 99.9999.
+      *----------------------------------------------------------------
+      * RANGE-TABLE: Plausible low/high factor range per quad, loaded
+      *   once at startup (025-LOAD-RANGES) from the optional
+      *   RANGE-PARM-FILE. Looked up by 024-CHECK-RANGE for every
+      *   valid card so a factor that's numeric and positive but
+      *   outside the expected range for its quad still reaches
+      *   FACTOR-FILE -- it just gets a CHECK FACTOR warning on the
+      *   report line instead of sailing through unremarked.
+      *----------------------------------------------------------------
+00106l 77  RANGE-CNT         PIC S999       VALUE +0       COMP-3.
+00106m     88  RANGE-TABLE-FULL             VALUE +9.
+00106n 77  RANGE-EOF-SW      PIC X          VALUE 'N'.
+00106o     88  RANGE-EOF                    VALUE 'Y'.
+00106p 77  WARN-SW           PIC X          VALUE 'N'.
+00106q     88  WARN-ACTIVE                  VALUE 'Y'.
+00106r 01  RANGE-TABLE.
+00106s     05  RANGE-ENTRY OCCURS 1 TO 9 TIMES
+00106t             DEPENDING ON RANGE-CNT
+00106u             INDEXED BY RANGE-IDX.
+00106v         10  RG-QUAD       PIC X.
+00106w         10  RG-LOW        PIC 99V9999.
+00106x         10  RG-HIGH       PIC 99V9999.
+00106y*    SKIP2
+      *----------------------------------------------------------------
+      * PRIOR-FACTOR-TABLE: Last year's factors, loaded once at
+      *   startup (017-LOAD-PRIOR) from the optional PRIOR-FACTOR-FILE,
+      *   keyed by quad only. Looked up by 047-RECONCILE each time a
+      *   card passes edit, so the reconciliation section can report
+      *   how far each quad's factor has moved since last year.
+      *----------------------------------------------------------------
+00106A 77  PRIOR-CNT         PIC S999       VALUE +0       COMP-3.
+00106B     88  PRIOR-TABLE-FULL             VALUE +40.
+00106C 77  PRIOR-EOF-SW      PIC X          VALUE 'N'.
+00106D     88  PRIOR-EOF                    VALUE 'Y'.
+00106E 01  PRIOR-FACTOR-TABLE.
+00106F     05  PRIOR-ENTRY OCCURS 1 TO 40 TIMES
+00106N             DEPENDING ON PRIOR-CNT
+00106O             INDEXED BY PRIOR-IDX.
+00106G         10  PT-QUAD       PIC 9.
+00106H         10  PT-EQFACT     PIC 99V9999.
+00106I*    SKIP1
+      *----------------------------------------------------------------
+      * RECON-TABLE: One entry per card that passed edit this run,
+      *   holding both factors and the computed percentage change so
+      *   070-RECON-ROUTINE can print the whole reconciliation section
+      *   together, after all detail lines, instead of interleaved
+      *   with them.
+      *----------------------------------------------------------------
+00106J 77  RECON-CNT         PIC S999       VALUE +0       COMP-3.
+00106K     88  RECON-TABLE-FULL              VALUE +200.
+00106L 77  RECON-THRESHOLD-PCT   PIC S9(3)V99 VALUE +10.00 COMP-3.
+      *    Any quad whose factor moves more than this many percent
+      *    year over year is flagged in the reconciliation section.
+00106M 77  RECON-NEG-THRESHOLD   PIC S9(3)V99 VALUE -10.00 COMP-3.
+00106P 01  RECON-TABLE.
+00106Q     05  RECON-ENTRY OCCURS 200 TIMES INDEXED BY RECON-IDX.
+00106R         10  RE-YR         PIC XX.
+00106S         10  RE-QUAD       PIC X.
+00106T         10  RE-OLD-FACT   PIC 99V9999.
+00106U         10  RE-NEW-FACT   PIC 99V9999.
+00106V         10  RE-PCT        PIC S9(3)V99.
+00106W         10  RE-HAS-PRIOR  PIC X.
+00106X             88  RE-PRIOR-FOUND       VALUE 'Y'.
+00106Y         10  RE-FLAG       PIC X.
+00106Z             88  RE-FLAGGED           VALUE 'Y'.
+00106a*    SKIP3
 00107 *****************  WORKING STORAGE ENDS HERE  ********************
 00108 *SKIP3
       *
@@ -661,15 +985,39 @@
       *   PERFORM, never by fall-through from 010-BEGIN.
       *----------------------------------------------------------------
 00110  010-BEGIN.
-      *    -- Open all three files for processing --
+      *    -- Open and read the restart control card first --
+      *    RESTART-ACTIVE has to be known BEFORE FACTOR-FILE is
+      *    opened below: a restart run must not OPEN OUTPUT
+      *    FACTOR-FILE, since that would truncate the records this
+      *    same quad already captured in the run being resumed.
+00110A     OPEN    INPUT RESTART-FILE
+00110B     PERFORM 012-LOAD-RESTART THRU 012-EXIT
+      *    -- Open the remaining files for processing --
       *    OPEN INPUT = open for reading; OPEN OUTPUT = open for
       *    writing (creates new file or overwrites existing).
       *    In C: cardFile = fopen(..., "r");
       *          printFile = fopen(..., "w");
-      *          factorFile = fopen(..., "w");
-00111      OPEN    INPUT CARD-FILE
-00112              OUTPUT PRINT-FILE
-00113                     FACTOR-FILE
+00110C     OPEN    INPUT CARD-FILE
+00110D                   PRIOR-FACTOR-FILE
+00110E                   QUAD-PARM-FILE
+00110F                   RANGE-PARM-FILE
+00110G              OUTPUT PRINT-FILE
+00110H                     REJECT-FILE
+00110I                     TOWNSHIP-FILE
+      *    -- Open FACTOR-FILE: OUTPUT on a fresh run (creates new
+      *    file or overwrites an existing one), EXTEND on a restart
+      *    run (appends after the records already written by the
+      *    aborted run, instead of wiping them out).
+00110J     IF      RESTART-ACTIVE
+00110K             OPEN    EXTEND FACTOR-FILE
+00110L     ELSE
+00110M             OPEN    OUTPUT FACTOR-FILE
+00110N     END-IF
+      *    -- Open the cumulative history file for update --
+      *    OPTIONAL + I-O: the first-ever run creates the indexed
+      *    file; every later run opens the existing one and adds to
+      *    it without disturbing the records already on it.
+00110O     OPEN    I-O   FACTOR-HISTORY-FILE
       *    -- Capture today's date for report page headers --
       *    FUNCTION CURRENT-DATE returns a 21-character string:
       *      Positions 1-8:   YYYYMMDD  (date)
@@ -679,7 +1027,13 @@
       *    because DATE-DT is PIC X(8). COBOL truncates on the
       *    right when moving to a shorter alphanumeric field.
       *    In C: strftime(date_dt, 9, "%Y%m%d", localtime(&now));
-00114      MOVE FUNCTION CURRENT-DATE TO DATE-DT
+00110P     MOVE FUNCTION CURRENT-DATE TO DATE-DT
+      *    -- Load last year's factors for reconciliation, if any --
+00110Q     PERFORM 017-LOAD-PRIOR THRU 017-EXIT
+      *    -- Load the valid quad codes --
+00110R     PERFORM 015-LOAD-QUADS THRU 015-EXIT
+      *    -- Load the plausible factor range per quad --
+00110S     PERFORM 025-LOAD-RANGES THRU 025-EXIT
       *    -- Main processing loop --
       *    Repeatedly call 020-MAIN-LINE (which reads one card
       *    and processes it) until either:
@@ -700,17 +1054,188 @@
 00118      DISPLAY 'NO. OF INPUT RECORDS  = ' IN-CNT
 00119      DISPLAY 'NO. OF OUTPUT RECORDS = ' OUT-CNT
 00120      DISPLAY 'NO. OF ERROR RECORDS  = ' ERROR-CNT
+      *    -- Print the year-over-year reconciliation section --
+00120A     PERFORM 070-RECON-ROUTINE THRU 070-EXIT
+      *    -- Print the control-total trailer page --
+00120B     PERFORM 080-TRAILER-ROUTINE THRU 080-EXIT
       *    -- Close all files and terminate --
       *    CLOSE flushes buffers and releases file handles.
       *    In C: fclose(cardFile); fclose(printFile); ...
 00121      CLOSE   CARD-FILE
 00122              PRINT-FILE
 00123              FACTOR-FILE
+00123A             REJECT-FILE
+00123B             FACTOR-HISTORY-FILE
+00123C             TOWNSHIP-FILE
       *    STOP RUN terminates the program and returns control
       *    to the OS. RETURN-CODE (default 0) becomes the exit
       *    code. In C: return 0; or exit(return_code);
 00124      STOP RUN.
 00125 *    SKIP3
+      *----------------------------------------------------------------
+      * 012-LOAD-RESTART: Read the optional restart control card.
+      *
+      *   Business logic:
+      *     If RESTART-FILE has a record, it is the year+quad key of
+      *     the last card already processed in a prior run. Save it
+      *     in WK-RESTART-KEY and turn on RESTART-ACTIVE so
+      *     030-READ-CARD will fast-forward past cards at or below
+      *     that key. If RESTART-FILE is absent or empty, processing
+      *     starts at the first card exactly as it always has.
+      *----------------------------------------------------------------
+00125A 012-LOAD-RESTART.
+00125B     READ    RESTART-FILE
+00125C             AT END
+00125D                 MOVE SPACES TO WK-RESTART-KEY
+00125E             NOT AT END
+00125F                 MOVE RESTART-REC  TO  WK-RESTART-KEY
+00125G                 MOVE 'Y'          TO  RESTART-SWITCH
+00125H     END-READ
+00125I     CLOSE   RESTART-FILE.
+00125J*    SKIP1
+00125K 012-EXIT.
+00125L     EXIT.
+00125M*    SKIP3
+      *----------------------------------------------------------------
+      * 015-LOAD-QUADS: Load the set of valid quad codes.
+      *
+      *   Business logic:
+      *     Reads QUAD-PARM-FILE to exhaustion, one quad code per
+      *     table entry (016-STORE-QUAD). If the file is absent or
+      *     empty, QUAD-TABLE is left empty by the read loop, so
+      *     019-DEFAULT-QUADS fills it with the original '1' thru
+      *     '4' codes -- a site that has never supplied a parameter
+      *     file sees no change in behavior.
+      *----------------------------------------------------------------
+00125N 015-LOAD-QUADS.
+00125O     READ    QUAD-PARM-FILE
+00125P             AT END MOVE 'Y' TO QUAD-EOF-SW
+00125Q     END-READ
+00125R     PERFORM 016-STORE-QUAD THRU 016-EXIT
+00125S             UNTIL QUAD-EOF
+00125T             OR     QUAD-TABLE-FULL
+00125U     CLOSE   QUAD-PARM-FILE
+00125V     IF      QUAD-CNT EQUAL TO ZERO
+00125W             PERFORM 019-DEFAULT-QUADS THRU 019-EXIT
+00125X     END-IF.
+00125Y*    SKIP1
+00125Z 015-EXIT.
+00126A     EXIT.
+00126B*    SKIP1
+00126C 016-STORE-QUAD.
+00126D     ADD     1              TO QUAD-CNT
+00126E     SET     QUAD-IDX       TO QUAD-CNT
+00126F     MOVE    QUAD-PARM-REC  TO QT-QUAD (QUAD-IDX)
+00126G     READ    QUAD-PARM-FILE
+00126H             AT END MOVE 'Y' TO QUAD-EOF-SW
+00126I     END-READ.
+00126J*    SKIP1
+00126K 016-EXIT.
+00126L     EXIT.
+00126M*    SKIP1
+00126N 019-DEFAULT-QUADS.
+00126O     MOVE    '1'            TO QT-QUAD (1)
+00126P     MOVE    '2'            TO QT-QUAD (2)
+00126Q     MOVE    '3'            TO QT-QUAD (3)
+00126R     MOVE    '4'            TO QT-QUAD (4)
+00126S     MOVE    +4             TO QUAD-CNT.
+00126T*    SKIP1
+00126U 019-EXIT.
+00126V     EXIT.
+00126W*    SKIP3
+      *----------------------------------------------------------------
+      * 017-LOAD-PRIOR: Load last year's FACTOR-FILE, if one was
+      *   supplied, into PRIOR-FACTOR-TABLE for reconciliation.
+      *
+      *   Business logic:
+      *     Read PRIOR-FACTOR-FILE to exhaustion, one quad per
+      *     table entry (018-STORE-PRIOR), stopping early if the
+      *     table fills. If the file is absent, the first READ
+      *     goes straight to AT END and the table stays empty --
+      *     047-RECONCILE then simply finds no prior factor for
+      *     any quad.
+      *----------------------------------------------------------------
+00126X 017-LOAD-PRIOR.
+00126Y     READ    PRIOR-FACTOR-FILE
+00126Z             AT END MOVE 'Y' TO PRIOR-EOF-SW
+00126a     END-READ
+00126b     PERFORM 018-STORE-PRIOR THRU 018-EXIT
+00126c             UNTIL PRIOR-EOF
+00126d             OR     PRIOR-TABLE-FULL
+00126e     CLOSE   PRIOR-FACTOR-FILE.
+00126f*    SKIP1
+00126g 017-EXIT.
+00126h     EXIT.
+00126i*    SKIP1
+00126j 018-STORE-PRIOR.
+00126k     ADD     1               TO PRIOR-CNT
+00126l     SET     PRIOR-IDX       TO PRIOR-CNT
+00126m     MOVE    PF-QUAD         TO PT-QUAD (PRIOR-IDX)
+00126n     MOVE    PF-EQFACT       TO PT-EQFACT (PRIOR-IDX)
+00126o     READ    PRIOR-FACTOR-FILE
+00126p             AT END MOVE 'Y' TO PRIOR-EOF-SW
+00126q     END-READ.
+00126r*    SKIP1
+00126s 018-EXIT.
+00126t     EXIT.
+00126u*    SKIP3
+00126v*----------------------------------------------------------------
+00126w* 025-LOAD-RANGES: Load the per-quad plausible factor range.
+00126x*
+00126y*   Business logic:
+00126z*     Reads RANGE-PARM-FILE to exhaustion, one quad's low/high
+00127A*     range per table entry (026-STORE-RANGE). If the file is
+00127B*     absent or empty, 029-DEFAULT-RANGES fills in a default
+00127C*     0.5000-8.0000 range for quads '1' thru '4' so a site that
+00127D*     has never supplied this file sees the same warning
+00127E*     behavior it would get from a sensible starting default.
+00127F*----------------------------------------------------------------
+00127G 025-LOAD-RANGES.
+00127H     READ    RANGE-PARM-FILE
+00127I             AT END MOVE 'Y' TO RANGE-EOF-SW
+00127J     END-READ
+00127K     PERFORM 026-STORE-RANGE THRU 026-EXIT
+00127L             UNTIL RANGE-EOF
+00127M             OR     RANGE-TABLE-FULL
+00127N     CLOSE   RANGE-PARM-FILE
+00127O     IF      RANGE-CNT EQUAL TO ZERO
+00127P             PERFORM 029-DEFAULT-RANGES THRU 029-EXIT
+00127Q     END-IF.
+00127R* SKIP1
+00127S 025-EXIT.
+00127T     EXIT.
+00127U* SKIP1
+00127V 026-STORE-RANGE.
+00127W     ADD     1               TO RANGE-CNT
+00127X     SET     RANGE-IDX       TO RANGE-CNT
+00127Y     MOVE    RP-QUAD         TO RG-QUAD (RANGE-IDX)
+00127Z     MOVE    RP-LOW          TO RG-LOW  (RANGE-IDX)
+00127a     MOVE    RP-HIGH         TO RG-HIGH (RANGE-IDX)
+00127b     READ    RANGE-PARM-FILE
+00127c             AT END MOVE 'Y' TO RANGE-EOF-SW
+00127d     END-READ.
+00127e* SKIP1
+00127f 026-EXIT.
+00127g     EXIT.
+00127h* SKIP1
+00127i 029-DEFAULT-RANGES.
+00127j     MOVE    '1'        TO RG-QUAD (1)
+00127k     MOVE    0.5000     TO RG-LOW  (1)
+00127l     MOVE    8.0000     TO RG-HIGH (1)
+00127m     MOVE    '2'        TO RG-QUAD (2)
+00127n     MOVE    0.5000     TO RG-LOW  (2)
+00127o     MOVE    8.0000     TO RG-HIGH (2)
+00127p     MOVE    '3'        TO RG-QUAD (3)
+00127q     MOVE    0.5000     TO RG-LOW  (3)
+00127r     MOVE    8.0000     TO RG-HIGH (3)
+00127s     MOVE    '4'        TO RG-QUAD (4)
+00127t     MOVE    0.5000     TO RG-LOW  (4)
+00127u     MOVE    8.0000     TO RG-HIGH (4)
+00127v     MOVE    +4         TO RANGE-CNT.
+00127w* SKIP1
+00127x 029-EXIT.
+00127y     EXIT.
+00127z* SKIP3
       *----------------------------------------------------------------
       * 020-MAIN-LINE: Process one input card.
       *
@@ -738,7 +1263,7 @@
       *
       *     This means "00" > "0 " is TRUE (because at position 2,
       *     '0' (0x30) > ' ' (0x20)). So a year of "00" passes
-      *     this check! Similarly, factor "00000" > "0    " is TRUE.
+      *     this check! Similarly, factor "000000" > "0     " is TRUE.
       *     This is arguably a bug in the original code -- a numeric
       *     comparison was likely intended, but the PIC X type forces
       *     alphanumeric comparison rules.
@@ -774,29 +1299,48 @@
       *    In C: if (!eof && !seqError) { ... }
 00128      IF      NOT END-OF-CARD-FILE
 00129        AND   NOT SEQ-ERROR
+      *        -- Look up CD-QUAD against the quad-code table loaded
+      *        at startup by 015-LOAD-QUADS, so new district codes
+      *        don't require a recompile. Sets QUAD-IS-VALID.
+00129A             PERFORM 022-CHECK-QUAD THRU 022-EXIT
       *        Inner IF: validate all three card fields.
       *        NUMERIC = all characters are digits '0'-'9'.
       *        GREATER THAN 0 = alphanumeric compare (see note
       *        above about the "GREATER THAN 0" quirk).
-      *        VALID-QUAD = 88-level test: CD-QUAD in '1'..'4'.
+      *        QUAD-IS-VALID = CD-QUAD found in QUAD-TABLE.
       *        ALL conditions must be true (AND logic).
 00130              IF     CD-YR NUMERIC
 00131                AND  CD-YR GREATER THAN 0
 00132                AND  CD-FACTOR NUMERIC
 00133                AND  CD-FACTOR GREATER THAN 0
-00134                AND  VALID-QUAD
+00134                AND  QUAD-IS-VALID
+00134A               AND  NOT DUP-ERROR
       *              -- Card is VALID: write factor + report line --
 00135                     PERFORM 040-CREATE-FACTOR THRU 040-EXIT
+00135A                    PERFORM 047-RECONCILE THRU 047-EXIT
+00135B                    PERFORM 042-WRITE-TOWNSHIP THRU 042-EXIT
+00135C                    PERFORM 024-CHECK-RANGE THRU 024-EXIT
 00136                     PERFORM 050-WRITE THRU 050-EXIT
-      *        ELSE = card failed one or more validations.
+      *        ELSE = card failed one or more validations, or is a
+      *        duplicate of the previous card's year+quad key.
 00137              ELSE
       *              -- Card is INVALID: count error, tag report --
       *              error_cnt++;
 00138                     ADD +1 TO ERROR-CNT
+      *              DUP-ERROR gets its own distinct message so the
+      *              report and REJECT-FILE distinguish a duplicate
+      *              key from an ordinary edit failure.
+00138A               IF DUP-ERROR
+00138B                   MOVE DUP-MESG TO WK-MESG
+00138C               ELSE
       *              Copy "NOT NUMERIC" into the report line's
       *              message field so the error is visible.
       *              In C: strcpy(wk_mesg, "NOT NUMERIC");
 00139                     MOVE ERR-MESG TO WK-MESG
+00139D                END-IF
+      *              Write the card image out to REJECT-FILE so the
+      *              correction batch can be rebuilt mechanically.
+00139A                    PERFORM 045-WRITE-REJECT THRU 045-EXIT
       *              Write the report line (with error message).
       *              No factor record is written for invalid cards.
 00140                     PERFORM 050-WRITE THRU 050-EXIT.
@@ -806,6 +1350,65 @@
 00142  020-EXIT.
 00143      EXIT.
 00144 *    SKIP3
+      *----------------------------------------------------------------
+      * 022-CHECK-QUAD: Test CD-QUAD against the valid-quad table.
+      *
+      *   Business logic:
+      *     Linear SEARCH of QUAD-TABLE (loaded at startup by
+      *     015-LOAD-QUADS) for an entry equal to CD-QUAD. Sets
+      *     QUAD-VALID-SW accordingly; 020-MAIN-LINE tests the
+      *     result via the QUAD-IS-VALID condition-name.
+      *----------------------------------------------------------------
+00144A 022-CHECK-QUAD.
+00144B     MOVE    'N' TO QUAD-VALID-SW
+00144C     SET     QUAD-IDX TO 1
+00144D     SEARCH  QUAD-ENTRY
+00144E             AT END
+00144F                 CONTINUE
+00144G             WHEN QT-QUAD (QUAD-IDX) EQUAL TO CD-QUAD
+00144H                 MOVE 'Y' TO QUAD-VALID-SW
+00144I     END-SEARCH.
+00144J*    SKIP1
+00144K 022-EXIT.
+00144L     EXIT.
+00144M*    SKIP3
+      *----------------------------------------------------------------
+      * 024-CHECK-RANGE: Flag a valid card whose factor is outside
+      *   the plausible range for its quad, without rejecting it.
+      *
+      *   Business logic:
+      *     Linear SEARCH of RANGE-TABLE (loaded at startup by
+      *     025-LOAD-RANGES) for the entry matching CD-QUAD, then
+      *     compares CD-FACTOR-RD against that entry's RG-LOW/RG-HIGH.
+      *     Sets WARN-SW and moves WARN-MESG into WK-MESG when the
+      *     factor is out of range, or SPACES otherwise -- this only
+      *     changes what prints on the report line. It does not touch
+      *     ERROR-CNT and does not affect whether the card is written
+      *     to FACTOR-FILE/FACTOR-HISTORY-FILE/TOWNSHIP-FILE. Performed
+      *     only from the VALID branch of 020-MAIN-LINE, after the
+      *     card has already passed the NUMERIC/GREATER THAN 0 checks.
+      *----------------------------------------------------------------
+00144N 024-CHECK-RANGE.
+00144O     MOVE    'N' TO WARN-SW
+00144P     SET     RANGE-IDX TO 1
+00144Q     SEARCH  RANGE-ENTRY
+00144R             AT END
+00144S                 CONTINUE
+00144T             WHEN RG-QUAD (RANGE-IDX) EQUAL TO CD-QUAD
+00144U                 IF  CD-FACTOR-RD LESS THAN RG-LOW (RANGE-IDX)
+00144V                 OR  CD-FACTOR-RD GREATER THAN RG-HIGH (RANGE-IDX)
+00144W                     MOVE 'Y' TO WARN-SW
+00144X                 END-IF
+00144Y     END-SEARCH
+00144Z     IF      WARN-ACTIVE
+00145B             MOVE WARN-MESG TO WK-MESG
+00145C     ELSE
+00145D             MOVE SPACES    TO WK-MESG
+00145E     END-IF.
+00145F*    SKIP1
+00145G 024-EXIT.
+00145H     EXIT.
+00145I*    SKIP3
       *----------------------------------------------------------------
       * 030-READ-CARD: Read the next card and check sequence.
       *
@@ -856,6 +1459,8 @@
       *     }
       *----------------------------------------------------------------
 00145  030-READ-CARD.
+      *    -- Clear last card's duplicate flag (does not persist) --
+00145A     MOVE    SPACE TO DUP-CHECK
       *    -- Read the next 80-byte record from CARD-FILE --
       *    The record is placed into CARD-REC (the 01-level buffer
       *    declared under FD CARD-FILE in the DATA DIVISION).
@@ -867,6 +1472,23 @@
       *    Note: the period above ends the READ statement.
       *    The IF below is a NEW statement (not inside the READ).
       *
+      *    -- Restart fast-forward: skip cards already processed --
+      *    While a restart key is active, re-read cards (without
+      *    counting or rejecting them) for as long as the current
+      *    card's key is at or below WK-RESTART-KEY. The first card
+      *    whose key is GREATER THAN the restart key drops out of
+      *    this loop and falls into the normal sequence check below
+      *    exactly as if it were the first card of the run -- PREV-
+      *    CARD, IN-CNT and OUT-CNT are still at their initial values
+      *    because nothing before the restart point was touched.
+00147A     IF      RESTART-ACTIVE
+00147B         AND NOT END-OF-CARD-FILE
+00147C         AND NOT CARD GREATER THAN WK-RESTART-KEY
+00147D         PERFORM 031-SKIP-RESTART-CARD THRU 031-SKIP-EXIT
+00147E             UNTIL END-OF-CARD-FILE
+00147F             OR    CARD GREATER THAN WK-RESTART-KEY
+00147G     END-IF
+00147H     MOVE    'N' TO RESTART-SWITCH.
       *    -- If not EOF, check sequence --
 00148      IF      NOT END-OF-CARD-FILE
       *        Compare current card's 3-byte key (year+quad)
@@ -889,7 +1511,17 @@
       *              main loop in 010-BEGIN.
       *              In C: seq_check = 'E';
 00154                   MOVE 'E' TO SEQ-CHECK
-      *         ELSE = card is in sequence (>= previous card)
+      *         ELSE IF = same year+quad key as the last card: a
+      *         duplicate factor card. Flag it but let the run
+      *         continue -- 020-MAIN-LINE routes it to the error/
+      *         reject path instead of FACTOR-FILE. PREV-CARD is
+      *         deliberately left unchanged so a third copy of the
+      *         same key is still caught as a duplicate.
+00154A         ELSE
+00154B             IF  CARD EQUAL TO PREV-CARD
+00154C                 MOVE 'D' TO DUP-CHECK
+00154D                 ADD +1 TO IN-CNT
+      *         ELSE = card is in sequence (> previous card)
 00155              ELSE
       *              Save this card's key as the new "previous"
       *              for the next iteration's sequence check.
@@ -899,11 +1531,28 @@
       *              Count this as a valid input record.
       *              In C: in_cnt++;
 00157                   ADD +1 TO IN-CNT.
-      *    The period above ends BOTH nested IF statements.
+      *    The period above ends all the nested IF statements.
 00158 *    SKIP1
 00159  030-READ-EXIT.
 00160      EXIT.
 00161 *    SKIP3
+      *----------------------------------------------------------------
+      * 031-SKIP-RESTART-CARD: Read and discard one already-processed
+      *   card during restart fast-forward.
+      *
+      *   Business logic:
+      *     Simple re-read, performed in a loop from 030-READ-CARD.
+      *     Deliberately does NOT touch PREV-CARD, IN-CNT or any
+      *     other counter -- these cards were already accounted for
+      *     in the run that produced WK-RESTART-KEY.
+      *----------------------------------------------------------------
+00161A 031-SKIP-RESTART-CARD.
+00161B     READ    CARD-FILE
+00161C             AT END MOVE 1 TO CARD-EOF.
+00161D*    SKIP1
+00161E 031-SKIP-EXIT.
+00161F     EXIT.
+00161G*    SKIP3
       *----------------------------------------------------------------
       * 040-CREATE-FACTOR: Build and write one factor record.
       *
@@ -921,27 +1570,27 @@
       *
       *   CRITICAL TRANSLATION NOTE - LINE 166:
       *     MOVE CD-FACTOR-RD TO FT-EQFACT
-      *     Both CD-FACTOR-RD (PIC 9V9999) and FT-EQFACT (PIC 9V9999)
+      *     Both CD-FACTOR-RD (PIC 99V9999) and FT-EQFACT (PIC 99V9999)
       *     are DISPLAY numeric -- the digits are stored as readable
       *     character bytes ('0'-'9'), not as binary integers. The V
       *     (implied decimal) affects arithmetic operations but NOT
-      *     the MOVE. This MOVE copies 5 raw character bytes from
+      *     the MOVE. This MOVE copies 6 raw character bytes from
       *     the card to the factor record. It is a character-level
-      *     copy: "29744" in -> "29744" out.
+      *     copy: "129744" in -> "129744" out.
       *
       *     If you translate this to Java or C#, do NOT use floating-
       *     point conversion. Use string/character copy to preserve
-      *     the exact byte content. The factor value 2.9744 is stored
-      *     as the string "29744" in both the input and output files.
+      *     the exact byte content. The factor value 12.9744 is stored
+      *     as the string "129744" in both the input and output files.
       *
       *   MOVE SPACES TO FACTOR-REC:
       *     Fills all 21 bytes with space characters (0x20). This
-      *     ensures the 13-byte FILLER area is properly initialized.
+      *     ensures the 12-byte FILLER area is properly initialized.
       *     In C: memset(factor_rec, ' ', 21);
       *----------------------------------------------------------------
 00162  040-CREATE-FACTOR.
       *    -- Step 1: Clear the output record to all spaces --
-      *    This initializes all 21 bytes, including the 13-byte
+      *    This initializes all 21 bytes, including the 12-byte
       *    FILLER at the end. In C: memset(factor_rec, ' ', 21);
 00163      MOVE    SPACES TO FACTOR-REC
       *    -- Step 2: Copy year from card to factor record --
@@ -954,11 +1603,11 @@
       *    In C: ft_quad = cd_quad;
 00165      MOVE    CD-QUAD    TO  FT-QUAD
       *    -- Step 4: Copy factor value (the critical move) --
-      *    CD-FACTOR-RD (PIC 9V9999) -> FT-EQFACT (PIC 9V9999).
+      *    CD-FACTOR-RD (PIC 99V9999) -> FT-EQFACT (PIC 99V9999).
       *    Both are DISPLAY numeric with identical PIC, so COBOL
-      *    copies the 5 raw character bytes directly ("29744").
+      *    copies the 6 raw character bytes directly ("129744").
       *    This is NOT arithmetic -- no decimal conversion occurs.
-      *    In C: memcpy(ft_eqfact, cd_factor_rd, 5);
+      *    In C: memcpy(ft_eqfact, cd_factor_rd, 6);
 00166      MOVE    CD-FACTOR-RD  TO  FT-EQFACT
       *    -- Step 5: Write the 21-byte record to FACTOR-FILE --
       *    WRITE outputs the entire FACTOR-REC (21 bytes) to the
@@ -967,11 +1616,131 @@
 00167      WRITE   FACTOR-REC
       *    -- Step 6: Increment output record counter --
       *    In C: out_cnt++;
-00168                   ADD +1 TO OUT-CNT.
+00168                   ADD +1 TO OUT-CNT
+      *    -- Step 7: Append the same year/quad/factor to the
+      *    cumulative history file, keyed by year+quad --
+      *    Clear FACTOR-HISTORY-REC to spaces first, the same as
+      *    FACTOR-REC above, so its FILLER bytes are initialized
+      *    instead of carrying over whatever the record buffer held
+      *    from the previous WRITE/REWRITE.
+00168A     MOVE    SPACES        TO  FACTOR-HISTORY-REC
+00168B     MOVE    CD-YR         TO  FH-TAXYR
+00168C     MOVE    CD-QUAD       TO  FH-QUAD
+00168D     MOVE    CD-FACTOR-RD  TO  FH-EQFACT
+      *    A second card for a year+quad already in FACTOR-HISTORY-
+      *    FILE (a rerun of a corrected card, or an intentional
+      *    resubmission) hits a duplicate RECORD KEY on the WRITE.
+      *    REWRITE the existing record with the new factor instead
+      *    of letting the duplicate key abend the run.
+00168E     WRITE   FACTOR-HISTORY-REC
+00168F         INVALID KEY
+00168G             REWRITE FACTOR-HISTORY-REC
+00168H     END-WRITE.
 00169 *    SKIP1
 00170  040-EXIT.
 00171      EXIT.
 00172 *    SKIP3
+      *----------------------------------------------------------------
+      * 042-WRITE-TOWNSHIP: Write one CSV line to TOWNSHIP-FILE.
+      *
+      *   Business logic:
+      *     Performed only from the VALID branch of 020-MAIN-LINE,
+      *     right alongside 040-CREATE-FACTOR, since it's the same
+      *     validated year/quad/factor data reformatted for the
+      *     township assessors' offices instead of ASHMA850/855/857.
+      *----------------------------------------------------------------
+00172a 042-WRITE-TOWNSHIP.
+00172b     MOVE    CD-YR         TO  TL-YR
+00172c     MOVE    CD-QUAD       TO  TL-QUAD
+00172d     MOVE    CD-FACTOR-RD  TO  TL-FACT
+00172e     WRITE   TOWNSHIP-REC  FROM  TOWNSHIP-LINE.
+00172f 042-EXIT.
+00172g     EXIT.
+00172h*    SKIP3
+      *----------------------------------------------------------------
+      * 045-WRITE-REJECT: Copy one rejected card image to REJECT-FILE.
+      *
+      *   Business logic:
+      *     Performed only from the ELSE branch of 020-MAIN-LINE, i.e.
+      *     only for cards that failed edit. Writes the untouched
+      *     80-byte CARD-REC so the original card content (including
+      *     the bad field) is preserved for correction and resubmission.
+      *----------------------------------------------------------------
+00172A 045-WRITE-REJECT.
+00172B     MOVE    CARD-REC   TO  REJECT-REC
+00172C     WRITE   REJECT-REC.
+00172D*    SKIP1
+00172E 045-EXIT.
+00172F     EXIT.
+00172G*    SKIP3
+      *----------------------------------------------------------------
+      * 047-RECONCILE: Look up this quad's prior-year factor.
+      *
+      *   Business logic:
+      *     Performed once for every card that passes edit. SEARCHes
+      *     PRIOR-FACTOR-TABLE (loaded at startup by 017-LOAD-PRIOR)
+      *     for an entry with a matching quad. If found, the pair of
+      *     factors is handed to 048-STORE-RECON to be added to
+      *     RECON-TABLE for 070-RECON-ROUTINE to print later. If no
+      *     prior entry exists for this quad (new district, or no
+      *     PRIOR-FACTOR-FILE supplied), nothing is recorded.
+      *----------------------------------------------------------------
+00172H 047-RECONCILE.
+00172I     SET     PRIOR-IDX TO 1
+00172J     SEARCH  PRIOR-ENTRY
+00172K             AT END
+00172L                 CONTINUE
+00172M             WHEN PT-QUAD (PRIOR-IDX) EQUAL TO FT-QUAD
+00172N                 PERFORM 048-STORE-RECON THRU 048-EXIT
+00172O     END-SEARCH.
+00172P*    SKIP1
+00172Q 047-EXIT.
+00172R     EXIT.
+00172S*    SKIP1
+      *----------------------------------------------------------------
+      * 048-STORE-RECON: Append one reconciliation entry.
+      *
+      *   Business logic:
+      *     Computes the percentage change of this year's factor over
+      *     last year's for the same quad, and flags it if the move
+      *     exceeds RECON-THRESHOLD-PCT in either direction. Entries
+      *     past RECON-TABLE-FULL (200) are silently dropped -- far
+      *     more than the handful of quads this program has ever seen.
+      *----------------------------------------------------------------
+00172T 048-STORE-RECON.
+00172U     IF      NOT RECON-TABLE-FULL
+00172V             ADD     1             TO RECON-CNT
+00172W             SET     RECON-IDX     TO RECON-CNT
+00172X             MOVE    FT-TAXYR      TO RE-YR (RECON-IDX)
+00172Y             MOVE    FT-QUAD       TO RE-QUAD (RECON-IDX)
+00172Z             MOVE    PT-EQFACT (PRIOR-IDX)
+00173A                                   TO RE-OLD-FACT (RECON-IDX)
+00173B             MOVE    FT-EQFACT     TO RE-NEW-FACT (RECON-IDX)
+00173C             MOVE    'Y'           TO RE-HAS-PRIOR (RECON-IDX)
+      *            A zero prior-year factor (CD-FACTOR "000000" passes
+      *            the alphanumeric GREATER THAN 0 edit -- see the note
+      *            above 018-STORE-PRIOR) can't be used as a percent-
+      *            change denominator. Flag such an entry instead of
+      *            dividing by it.
+00173D             IF      PT-EQFACT (PRIOR-IDX) NOT = ZERO
+00173E                 COMPUTE RE-PCT (RECON-IDX) ROUNDED =
+00173F                     ((FT-EQFACT - PT-EQFACT (PRIOR-IDX)) /
+00173G                       PT-EQFACT (PRIOR-IDX)) * 100
+00173H                 IF      RE-PCT (RECON-IDX) > RECON-THRESHOLD-PCT
+00173I                     OR  RE-PCT (RECON-IDX) < RECON-NEG-THRESHOLD
+00173J                         MOVE 'Y' TO RE-FLAG (RECON-IDX)
+00173K                 ELSE
+00173L                         MOVE 'N' TO RE-FLAG (RECON-IDX)
+00173M                 END-IF
+00173R             ELSE
+00173S                 MOVE    ZERO      TO RE-PCT (RECON-IDX)
+00173T                 MOVE    'Y'       TO RE-FLAG (RECON-IDX)
+00173U             END-IF
+00173V     END-IF.
+00173N*    SKIP1
+00173O 048-EXIT.
+00173P     EXIT.
+00173Q*    SKIP3
       *----------------------------------------------------------------
       * 050-WRITE: Write one detail line to the report.
       *
@@ -987,11 +1756,11 @@
       *     detail uses 2, so ~24 details per page).
       *
       *   Factor display formatting:
-      *     The factor "29744" needs to display as "2.9744" (6 chars).
+      *     The factor "129744" needs to display as "12.9744" (7 chars).
       *     This is done via character manipulation, NOT arithmetic:
-      *       1. CD-FT1 (first char, e.g. '2') -> WK-FACT1
+      *       1. CD-FT1 (first 2 chars, e.g. '12') -> WK-FACT1
       *       2. CD-FT4 (last 4 chars, e.g. "9744") -> WK-FACT4
-      *       3. WORK-FACTOR = WK-FACT1 + '.' + WK-FACT4 = "2.9744"
+      *       3. WORK-FACTOR = WK-FACT1 + '.' + WK-FACT4 = "12.9744"
       *       4. WORK-FACTOR -> WK-FACT (copied into report line)
       *
       *     This avoids any floating-point conversion and guarantees
@@ -1000,17 +1769,21 @@
       *   WRITE PRINT-REC FROM WORK-LINE AFTER ADVANCING 2:
       *     - FROM WORK-LINE: copies WORK-LINE content into PRINT-REC
       *       (the file's record buffer) before writing. WORK-LINE is
-      *       92 chars; PRINT-REC is 133 chars, so COBOL space-pads
-      *       the remaining 41 characters.
+      *       96 chars; PRINT-REC is 133 chars, so COBOL space-pads
+      *       the remaining 37 characters.
       *     - AFTER ADVANCING 2: skip 2 lines before printing
       *       (double-spacing). This creates a blank line between
       *       detail lines in the report output.
       *
       *   WK-MESG cleanup:
       *     After writing, WK-MESG is reset to SPACES. This ensures
-      *     the error message doesn't persist into the next card's
-      *     report line. The ERR-MESG was moved in during 020 for
-      *     error cases; valid cards never touch WK-MESG.
+      *     the message doesn't persist into the next card's report
+      *     line. ERR-MESG/DUP-MESG are moved in during 020 for error
+      *     and duplicate cases; WARN-MESG is moved in by 024-CHECK-
+      *     RANGE for a valid card with an out-of-range factor (or
+      *     SPACES if the factor was in range) -- either way, this
+      *     reset guarantees 050-WRITE never carries a message over
+      *     from one card to the next.
       *
       *   LINE-CNT tracking:
       *     ADD +2 mirrors the AFTER ADVANCING 2 spacing. The counter
@@ -1040,19 +1813,19 @@
       *    Copy the 1-char quad into the report template.
       *    In C: wk_quad = cd_quad;
 00177      MOVE    CD-QUAD    TO  WK-QUAD
-      *    -- Format factor for display as "N.NNNN" --
-      *    Copy the integer digit (e.g., '2') into WK-FACT1.
+      *    -- Format factor for display as "NN.NNNN" --
+      *    Copy the 2 integer digits (e.g., '12') into WK-FACT1.
 00178      MOVE    CD-FT1     TO  WK-FACT1
       *    Copy 4 decimal digits (e.g., "9744") into WK-FACT4.
-      *    WORK-FACTOR now = "2.9744" (the '.' comes from the
+      *    WORK-FACTOR now = "12.9744" (the '.' comes from the
       *    FILLER VALUE '.' declared between WK-FACT1 and WK-FACT4
       *    in WORKING-STORAGE).
 00179      MOVE    CD-FT4     TO  WK-FACT4
-      *    Copy the assembled 6-char "N.NNNN" string into the
+      *    Copy the assembled 7-char "NN.NNNN" string into the
       *    report line's factor display field.
 00180      MOVE    WORK-FACTOR TO WK-FACT
       *    -- Write the report line to PRINT-FILE --
-      *    FROM WORK-LINE: copies WORK-LINE (92 chars) into
+      *    FROM WORK-LINE: copies WORK-LINE (96 chars) into
       *    PRINT-REC (133 chars), padding with spaces.
       *    AFTER ADVANCING 2: double-space (skip a blank line
       *    before printing). In C: fprintf(f, "\n\n%s", line);
@@ -1151,5 +1924,96 @@
 00201 *    SKIP1
 00202  060-EXIT.
 00203      EXIT.
+00204 *    SKIP3
+      *----------------------------------------------------------------
+      * 070-RECON-ROUTINE: Print the year-over-year reconciliation
+      *   section, once, after all cards have been processed.
+      *
+      *   Business logic:
+      *     Skipped entirely if no quad had a prior-year factor to
+      *     compare against (RECON-CNT = 0) -- e.g. a first-year run,
+      *     or a run with no PRIOR-FACTOR-FILE supplied. Otherwise,
+      *     starts a fresh page (060-HDG-ROUTINE), prints the section
+      *     title and column headers, then one line per RECON-TABLE
+      *     entry via 071-PRINT-RECON.
+      *----------------------------------------------------------------
+00205  070-RECON-ROUTINE.
+00206      IF      RECON-CNT GREATER THAN +0
+00207              PERFORM 060-HDG-ROUTINE THRU 060-EXIT
+00208              WRITE   PRINT-REC FROM RECON-TTL-LINE
+00209                      AFTER ADVANCING 2
+00210              WRITE   PRINT-REC FROM RECON-TTL-LINE2
+00211                      AFTER ADVANCING 2
+00212              ADD     +4 TO LINE-CNT
+00213              PERFORM 071-PRINT-RECON THRU 071-EXIT
+00214                      VARYING RECON-IDX FROM 1 BY 1
+00215                      UNTIL   RECON-IDX GREATER THAN RECON-CNT
+00216      END-IF.
+00217 *    SKIP1
+00218  070-EXIT.
+00219      EXIT.
+00220 *    SKIP3
+      *----------------------------------------------------------------
+      * 071-PRINT-RECON: Print one reconciliation detail line.
+      *
+      *   Business logic:
+      *     Same page-break convention as 050-WRITE: start a new page
+      *     when LINE-CNT exceeds 55. RE-FLAGGED quads (factor moved
+      *     more than RECON-THRESHOLD-PCT either direction) print
+      *     "FLAGGED" in the last column; all others print blank.
+      *----------------------------------------------------------------
+00221  071-PRINT-RECON.
+00222      IF      LINE-CNT GREATER THAN +55
+00223              PERFORM 060-HDG-ROUTINE THRU 060-EXIT
+00223A     END-IF
+00224      MOVE    SPACES                    TO RECON-LINE
+00225      MOVE    RE-YR (RECON-IDX)         TO RL-YR
+00226      MOVE    RE-QUAD (RECON-IDX)       TO RL-QUAD
+00227      MOVE    RE-OLD-FACT (RECON-IDX)   TO RL-OLD-FACT
+00228      MOVE    RE-NEW-FACT (RECON-IDX)   TO RL-NEW-FACT
+00229      MOVE    RE-PCT (RECON-IDX)        TO RL-PCT
+00230      IF      RE-FLAGGED (RECON-IDX)
+00231              MOVE 'FLAGGED' TO RL-FLAG-TXT
+00232      ELSE
+00233              MOVE SPACES     TO RL-FLAG-TXT
+00234      END-IF
+00235      WRITE   PRINT-REC FROM RECON-LINE
+00236              AFTER ADVANCING 2
+00237      ADD     +2 TO LINE-CNT.
+00238 *    SKIP1
+00239  071-EXIT.
+00240      EXIT.
+00241 *    SKIP3
+      *----------------------------------------------------------------
+      * 080-TRAILER-ROUTINE: Print the control-total trailer page.
+      *
+      *   Business logic:
+      *     Prints one more page, using the same page header as every
+      *     other page (060-HDG-ROUTINE), followed by a control-total
+      *     section showing the four run totals that were previously
+      *     only DISPLAYed to the console: input records, output
+      *     records, error records, and the final page count -- which
+      *     this routine itself finishes incrementing, so the figure
+      *     printed includes the trailer page.
+      *----------------------------------------------------------------
+00242  080-TRAILER-ROUTINE.
+00243      PERFORM 060-HDG-ROUTINE THRU 060-EXIT
+00244      MOVE    IN-CNT     TO TRL-IN-CNT
+00245      MOVE    OUT-CNT    TO TRL-OUT-CNT
+00246      MOVE    ERROR-CNT  TO TRL-ERR-CNT
+00247      MOVE    PAGE-CNT   TO TRL-PAGE-CNT
+00248      WRITE   PRINT-REC FROM TRL-TTL-LINE
+00249              AFTER ADVANCING 2
+00250      WRITE   PRINT-REC FROM TRL-IN-LINE
+00251              AFTER ADVANCING 2
+00252      WRITE   PRINT-REC FROM TRL-OUT-LINE
+00253              AFTER ADVANCING 2
+00254      WRITE   PRINT-REC FROM TRL-ERR-LINE
+00255              AFTER ADVANCING 2
+00256      WRITE   PRINT-REC FROM TRL-PAGE-LINE
+00257              AFTER ADVANCING 2.
+00258 *    SKIP1
+00259  080-EXIT.
+00260      EXIT.
 
 
