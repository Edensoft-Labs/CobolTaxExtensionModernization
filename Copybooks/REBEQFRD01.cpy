@@ -0,0 +1,12 @@
+000100*================================================================
+000200* REBEQFRD01 - Equalization factor record layout for FACTOR-FILE.
+000300*
+000400*   21-byte record consumed downstream by ASHMA850, ASHMA855
+000500*   and ASHMA857 for tax extension. Pulled out to its own
+000600*   copybook so all programs that read or write FACTOR-FILE
+000700*   share one definition instead of re-keying the layout.
+000800*================================================================
+000900    05  FT-TAXYR      PIC 99.
+001000    05  FT-QUAD       PIC 9.
+001100    05  FT-EQFACT     PIC 99V9999.
+001200    05  FILLER        PIC X(12).
